@@ -0,0 +1,223 @@
+      *> ERB Shapes Daily Classification Report
+      *> GnuCOBOL free-format: cobc -free -m erb_report.cbl
+      *> Reads the ERBDRVR output file and produces control-break
+      *> totals so the cutting floor's job mix can be reconciled
+      *> every morning without opening the raw file.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERBRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPES-OUT ASSIGN TO WS-SHAPES-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHAPES-OUT-STATUS.
+           SELECT REPORT-OUT ASSIGN TO WS-REPORT-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHAPES-OUT
+           RECORDING MODE IS F.
+       01  SHAPES-OUT-RECORD           PIC X(4096).
+       FD  REPORT-OUT
+           RECORDING MODE IS F.
+       01  REPORT-OUT-RECORD           PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SHAPES-OUT-PATH          PIC X(255) VALUE "SHAPES-OUT.DAT".
+       01  WS-REPORT-OUT-PATH          PIC X(255)
+                                       VALUE "SHAPES-REPORT.DAT".
+       01  WS-SHAPES-OUT-STATUS        PIC XX.
+       01  WS-REPORT-OUT-STATUS        PIC XX.
+       01  WS-EOF-SWITCH               PIC X(3) VALUE "NO".
+           88 END-OF-SHAPES            VALUE "YES".
+       01  WS-RECORDS-READ             PIC 9(9) VALUE ZERO.
+       01  WS-RECTANGLE-TRUE           PIC 9(9) VALUE ZERO.
+       01  WS-RECTANGLE-FALSE          PIC 9(9) VALUE ZERO.
+       01  WS-TRIANGLE-TRUE            PIC 9(9) VALUE ZERO.
+       01  WS-TRIANGLE-FALSE           PIC 9(9) VALUE ZERO.
+       01  WS-RIGHT-TRIANGLE-TRUE      PIC 9(9) VALUE ZERO.
+       01  WS-RIGHT-TRIANGLE-FALSE     PIC 9(9) VALUE ZERO.
+       01  WS-PYTHAGOREAN-FALSE        PIC 9(9) VALUE ZERO.
+       01  WS-REPORT-LINE              PIC X(132).
+       01  WS-COUNT-DISPLAY            PIC ZZZ,ZZZ,ZZ9.
+       01  WS-SHAPE-ID                 PIC X(500).
+       01  WS-NAME                     PIC X(500).
+       01  WS-RECORD-NAME              PIC X(500).
+       01  WS-SIDES                    PIC X(500).
+       01  WS-HOW-MANY-SIDES           PIC X(10).
+       01  WS-IS-RECTANGLE             PIC X(5).
+       01  WS-IS-TRIANGLE              PIC X(5).
+       01  WS-IS-RIGHT-TRIANGLE        PIC X(5).
+       01  WS-PYTHAGOREAN-HOLDS        PIC X(5).
+       01  WS-IS-PENTAGON              PIC X(5).
+       01  WS-IS-HEXAGON               PIC X(5).
+       01  WS-IS-REGULAR-POLYGON       PIC X(5).
+       01  WS-PERIMETER                PIC X(20).
+       01  WS-SHAPE-AREA               PIC X(20).
+       PROCEDURE DIVISION.
+       MAIN-REPORT.
+           PERFORM OPEN-REPORT-FILES
+           PERFORM UNTIL END-OF-SHAPES
+               PERFORM READ-SHAPES-OUT-RECORD
+               IF NOT END-OF-SHAPES
+                   PERFORM TALLY-SHAPE-RECORD
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-CONTROL-BREAK-TOTALS
+           PERFORM CLOSE-REPORT-FILES
+           DISPLAY "ERBRPT: read " WS-RECORDS-READ " shape records"
+           GOBACK.
+       .
+
+       OPEN-REPORT-FILES.
+           OPEN INPUT SHAPES-OUT
+           IF WS-SHAPES-OUT-STATUS NOT = "00"
+               DISPLAY "ERBRPT: unable to open shapes output file, status "
+                   WS-SHAPES-OUT-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+           OPEN OUTPUT REPORT-OUT
+           IF WS-REPORT-OUT-STATUS NOT = "00"
+               DISPLAY "ERBRPT: unable to open report file, status "
+                   WS-REPORT-OUT-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+       .
+
+       READ-SHAPES-OUT-RECORD.
+           READ SHAPES-OUT INTO SHAPES-OUT-RECORD
+               AT END
+                   MOVE "YES" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM UNPACK-SHAPES-OUT-RECORD
+           END-READ
+       .
+
+       UNPACK-SHAPES-OUT-RECORD.
+           UNSTRING SHAPES-OUT-RECORD DELIMITED BY "|"
+               INTO WS-SHAPE-ID
+                    WS-NAME
+                    WS-RECORD-NAME
+                    WS-SIDES
+                    WS-HOW-MANY-SIDES
+                    WS-IS-RECTANGLE
+                    WS-IS-TRIANGLE
+                    WS-IS-RIGHT-TRIANGLE
+                    WS-PYTHAGOREAN-HOLDS
+                    WS-IS-PENTAGON
+                    WS-IS-HEXAGON
+                    WS-IS-REGULAR-POLYGON
+                    WS-PERIMETER
+                    WS-SHAPE-AREA
+       .
+
+       TALLY-SHAPE-RECORD.
+           IF WS-IS-RECTANGLE = "true"
+               ADD 1 TO WS-RECTANGLE-TRUE
+           ELSE
+               ADD 1 TO WS-RECTANGLE-FALSE
+           END-IF
+           IF WS-IS-TRIANGLE = "true"
+               ADD 1 TO WS-TRIANGLE-TRUE
+           ELSE
+               ADD 1 TO WS-TRIANGLE-FALSE
+           END-IF
+           IF WS-IS-RIGHT-TRIANGLE = "true"
+               ADD 1 TO WS-RIGHT-TRIANGLE-TRUE
+           ELSE
+               ADD 1 TO WS-RIGHT-TRIANGLE-FALSE
+           END-IF
+           IF WS-PYTHAGOREAN-HOLDS = "false"
+               ADD 1 TO WS-PYTHAGOREAN-FALSE
+           END-IF
+       .
+
+       WRITE-CONTROL-BREAK-TOTALS.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "ERB SHAPES DAILY CLASSIFICATION REPORT"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-RECORDS-READ TO WS-COUNT-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "RECORDS PROCESSED .......... "
+               DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-RECTANGLE-TRUE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "IS-RECTANGLE TRUE ........... "
+               DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-RECTANGLE-FALSE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "IS-RECTANGLE FALSE .......... "
+               DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-TRIANGLE-TRUE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "IS-TRIANGLE TRUE ............ "
+               DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-TRIANGLE-FALSE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "IS-TRIANGLE FALSE ........... "
+               DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-RIGHT-TRIANGLE-TRUE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "IS-RIGHT-TRIANGLE TRUE ...... "
+               DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-RIGHT-TRIANGLE-FALSE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "IS-RIGHT-TRIANGLE FALSE ..... "
+               DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-PYTHAGOREAN-FALSE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "PYTHAGOREAN-THEOREM-HOLDS FALSE  "
+               DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+       .
+
+       WRITE-REPORT-LINE.
+           WRITE REPORT-OUT-RECORD FROM WS-REPORT-LINE
+       .
+
+       CLOSE-REPORT-FILES.
+           CLOSE SHAPES-OUT
+           CLOSE REPORT-OUT
+       .
