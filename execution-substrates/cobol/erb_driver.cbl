@@ -0,0 +1,673 @@
+      *> ERB Shapes Batch Driver
+      *> GnuCOBOL free-format: cobc -free -m erb_driver.cbl
+      *> Opens the daily SHAPES file, calls ERBCALC for every record,
+      *> and writes the completed classification to the output file.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERBDRVR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPES-IN ASSIGN TO WS-SHAPES-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHAPES-IN-STATUS.
+           SELECT SHAPES-OUT ASSIGN TO WS-SHAPES-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHAPES-OUT-STATUS.
+           SELECT EXCEPTIONS-OUT ASSIGN TO WS-EXCEPTIONS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-OUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT CUTTING-EXPORT ASSIGN TO WS-CUTTING-EXPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUTTING-EXPORT-STATUS.
+           SELECT AUDIT-OUT ASSIGN TO WS-AUDIT-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-OUT-STATUS.
+           SELECT PRIOR-OUTPUT ASSIGN TO WS-SHAPES-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-OUTPUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHAPES-IN
+           RECORDING MODE IS F.
+       01  SHAPES-IN-RECORD            PIC X(4096).
+       FD  SHAPES-OUT
+           RECORDING MODE IS F.
+       01  SHAPES-OUT-RECORD           PIC X(4096).
+       FD  EXCEPTIONS-OUT
+           RECORDING MODE IS F.
+       01  EXCEPTIONS-OUT-RECORD       PIC X(720).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD           PIC X(540).
+       FD  CUTTING-EXPORT
+           RECORDING MODE IS F.
+       01  CUTTING-EXPORT-RECORD       PIC X(1024).
+       FD  AUDIT-OUT
+           RECORDING MODE IS F.
+       01  AUDIT-OUT-RECORD            PIC X(2048).
+       FD  PRIOR-OUTPUT
+           RECORDING MODE IS F.
+       01  PRIOR-OUTPUT-RECORD         PIC X(4096).
+       WORKING-STORAGE SECTION.
+       01  WS-SHAPES-IN-PATH           PIC X(255) VALUE "SHAPES.DAT".
+       01  WS-SHAPES-OUT-PATH          PIC X(255) VALUE "SHAPES-OUT.DAT".
+       01  WS-EXCEPTIONS-OUT-PATH      PIC X(255)
+                                       VALUE "SHAPES-EXCEPTIONS.DAT".
+       01  WS-CHECKPOINT-PATH          PIC X(255)
+                                       VALUE "SHAPES-CHECKPOINT.DAT".
+       01  WS-CUTTING-EXPORT-PATH      PIC X(255)
+                                       VALUE "SHAPES-CUTTING.CSV".
+       01  WS-AUDIT-OUT-PATH           PIC X(255)
+                                       VALUE "SHAPES-AUDIT.DAT".
+       01  WS-SHAPES-IN-STATUS         PIC XX.
+       01  WS-SHAPES-OUT-STATUS        PIC XX.
+       01  WS-EXCEPTIONS-OUT-STATUS    PIC XX.
+       01  WS-CHECKPOINT-STATUS        PIC XX.
+       01  WS-CUTTING-EXPORT-STATUS    PIC XX.
+       01  WS-AUDIT-OUT-STATUS         PIC XX.
+       01  WS-BEFORE-RECORD-NAME       PIC X(500).
+       01  WS-BEFORE-IS-RECTANGLE      PIC X(5).
+       01  WS-BEFORE-IS-TRIANGLE       PIC X(5).
+       01  WS-BEFORE-IS-RIGHT-TRIANGLE PIC X(5).
+       01  WS-BEFORE-PYTHAGOREAN-HOLDS PIC X(5).
+       01  WS-BEFORE-IS-PENTAGON       PIC X(5).
+       01  WS-BEFORE-IS-HEXAGON        PIC X(5).
+       01  WS-BEFORE-IS-REG-POLYGON    PIC X(5).
+       01  WS-BEFORE-PERIMETER         PIC X(20).
+       01  WS-BEFORE-SHAPE-AREA        PIC X(20).
+       01  WS-CONTROL-TAG              PIC X(10).
+       01  WS-CONTROL-VERSION          PIC X(20).
+       01  WS-CONTROL-EFFECTIVE-DATE   PIC X(10).
+       01  WS-NAME-REGISTRY            PIC X(16000) VALUE "|".
+       01  WS-ID-REGISTRY              PIC X(16000) VALUE "|".
+       01  WS-REG-BUF                  PIC X(16000).
+       01  WS-REG-NEEDLE               PIC X(502).
+       01  WS-REG-RESULT               PIC X(5).
+       01  WS-REG-I                    PIC 9(6).
+       01  WS-REG-HAYSTACK-LEN         PIC 9(6).
+       01  WS-REG-NLEN                 PIC 9(6).
+       01  WS-REG-NEEDED               PIC 9(6).
+       01  WS-ID-REGISTRY-FULL         PIC X(3) VALUE "NO".
+           88 ID-REGISTRY-FULL         VALUE "YES".
+       01  WS-NAME-REGISTRY-FULL       PIC X(3) VALUE "NO".
+           88 NAME-REGISTRY-FULL       VALUE "YES".
+       01  WS-RECORD-IS-DUPLICATE      PIC X(3) VALUE "NO".
+       01  WS-CUTTING-EXPORT-IS-NEW    PIC X(3) VALUE "NO".
+       01  WS-DUPLICATES-WRITTEN       PIC 9(9) VALUE ZERO.
+       01  WS-EOF-SWITCH               PIC X(3) VALUE "NO".
+           88 END-OF-SHAPES            VALUE "YES".
+       01  WS-RECORDS-READ             PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-WRITTEN          PIC 9(9) VALUE ZERO.
+       01  WS-EXCEPTIONS-WRITTEN       PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-EVERY         PIC 9(6) VALUE 100.
+       01  WS-RUN-ID                   PIC X(14).
+       01  WS-ARG-VALUE                PIC X(20).
+       01  WS-RESTART-MODE             PIC X(3) VALUE "NO".
+           88 RESTART-REQUESTED        VALUE "YES".
+       01  WS-SKIPPING                 PIC X(3) VALUE "NO".
+           88 SKIPPING-TO-RESTART      VALUE "YES".
+       01  WS-RESTART-SHAPE-ID         PIC X(500) VALUE SPACES.
+       01  WS-CKPT-RUN-ID              PIC X(14).
+       01  WS-CKPT-COUNT               PIC 9(9).
+       01  WS-CKPT-SHAPE-ID            PIC X(500).
+       01  WS-PRIOR-OUTPUT-STATUS      PIC XX.
+       01  WS-PRIOR-EOF-SWITCH         PIC X(3) VALUE "NO".
+           88 END-OF-PRIOR-OUTPUT      VALUE "YES".
+       01  WS-PRIOR-COUNT              PIC 9(6) VALUE ZERO.
+       01  WS-PRIOR-MAX                PIC 9(6) VALUE 2000.
+       01  WS-PRIOR-TABLE.
+           02 WS-PRIOR-ROW OCCURS 2000 TIMES PIC X(4096).
+       01  WS-PRIOR-I                  PIC 9(6).
+       01  WS-PRIOR-FOUND              PIC X(3) VALUE "NO".
+           88 PRIOR-RECORD-FOUND       VALUE "YES".
+       01  WS-PRIOR-SHAPE-ID           PIC X(500).
+       01  WS-PRIOR-DISPLAY-NAME       PIC X(500).
+       01  WS-PRIOR-RECORD-NAME        PIC X(500).
+       01  WS-PRIOR-SIDES              PIC X(500).
+       01  WS-PRIOR-HOW-MANY-SIDES     PIC X(10).
+       COPY "erb_copy".
+       PROCEDURE DIVISION.
+       MAIN-DRIVER.
+           PERFORM DETERMINE-RUN-MODE
+           IF RESTART-REQUESTED
+               PERFORM LOAD-LAST-CHECKPOINT
+               IF WS-RESTART-SHAPE-ID NOT = SPACES
+                   MOVE "YES" TO WS-SKIPPING
+                   DISPLAY "ERBDRVR: restarting run " WS-RUN-ID
+                       " after shape " WS-RESTART-SHAPE-ID
+               END-IF
+           END-IF
+           PERFORM OPEN-SHAPES-FILES
+           IF NOT END-OF-SHAPES
+               PERFORM READ-CONTROL-RECORD
+               PERFORM CHECK-RULEBOOK-VERSION
+           END-IF
+           PERFORM UNTIL END-OF-SHAPES
+               PERFORM READ-SHAPES-RECORD
+               IF NOT END-OF-SHAPES
+                   IF SKIPPING-TO-RESTART
+                       PERFORM CHECK-SKIP-TO-RESTART-POINT
+                   ELSE
+                       PERFORM PROCESS-SHAPE-RECORD
+                       PERFORM MAYBE-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-SHAPES-FILES
+           DISPLAY "ERBDRVR: read " WS-RECORDS-READ
+               " wrote " WS-RECORDS-WRITTEN
+               " exceptions " WS-EXCEPTIONS-WRITTEN
+               " duplicates " WS-DUPLICATES-WRITTEN
+           GOBACK.
+       .
+
+       DETERMINE-RUN-MODE.
+           MOVE SPACES TO WS-ARG-VALUE
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           IF WS-ARG-VALUE = "RESTART"
+               MOVE "YES" TO WS-RESTART-MODE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-ID
+       .
+
+       LOAD-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL END-OF-SHAPES
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END
+                           MOVE "YES" TO WS-EOF-SWITCH
+                       NOT AT END
+                           PERFORM PARSE-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               MOVE "NO" TO WS-EOF-SWITCH
+           END-IF
+       .
+
+       PARSE-CHECKPOINT-RECORD.
+           UNSTRING CHECKPOINT-RECORD DELIMITED BY "|"
+               INTO WS-CKPT-RUN-ID
+                    WS-CKPT-COUNT
+                    WS-CKPT-SHAPE-ID
+           MOVE WS-CKPT-RUN-ID TO WS-RUN-ID
+           MOVE WS-CKPT-COUNT TO WS-RECORDS-WRITTEN
+           MOVE WS-CKPT-SHAPE-ID TO WS-RESTART-SHAPE-ID
+       .
+
+       CHECK-SKIP-TO-RESTART-POINT.
+           IF SHAPE-ID = WS-RESTART-SHAPE-ID
+               MOVE "NO" TO WS-SKIPPING
+           END-IF
+       .
+
+       MAYBE-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORDS-WRITTEN, WS-CHECKPOINT-EVERY) = 0
+               PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF
+       .
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING WS-RUN-ID DELIMITED BY SPACE "|"
+               WS-RECORDS-WRITTEN DELIMITED BY SIZE "|"
+               SHAPE-ID DELIMITED BY SPACE
+               INTO CHECKPOINT-RECORD
+           END-STRING
+           WRITE CHECKPOINT-RECORD
+       .
+
+       LOAD-PRIOR-OUTPUT.
+           MOVE 0 TO WS-PRIOR-COUNT
+           MOVE "NO" TO WS-PRIOR-EOF-SWITCH
+           OPEN INPUT PRIOR-OUTPUT
+           IF WS-PRIOR-OUTPUT-STATUS = "00"
+               PERFORM UNTIL END-OF-PRIOR-OUTPUT
+                   OR WS-PRIOR-COUNT >= WS-PRIOR-MAX
+                   READ PRIOR-OUTPUT INTO PRIOR-OUTPUT-RECORD
+                       AT END
+                           MOVE "YES" TO WS-PRIOR-EOF-SWITCH
+                       NOT AT END
+                           ADD 1 TO WS-PRIOR-COUNT
+                           MOVE PRIOR-OUTPUT-RECORD
+                               TO WS-PRIOR-ROW(WS-PRIOR-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-OUTPUT
+               IF WS-PRIOR-COUNT >= WS-PRIOR-MAX
+                   DISPLAY "ERBDRVR: prior output has more than "
+                       WS-PRIOR-MAX " rows - audit 'before' lookups "
+                       "beyond that point will show as first-seen"
+               END-IF
+           END-IF
+       .
+
+       OPEN-SHAPES-FILES.
+           PERFORM LOAD-PRIOR-OUTPUT
+           OPEN INPUT SHAPES-IN
+           IF WS-SHAPES-IN-STATUS NOT = "00"
+               DISPLAY "ERBDRVR: unable to open input file, status "
+                   WS-SHAPES-IN-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+           IF RESTART-REQUESTED
+               OPEN EXTEND SHAPES-OUT
+               IF WS-SHAPES-OUT-STATUS = "35"
+                   OPEN OUTPUT SHAPES-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT SHAPES-OUT
+           END-IF
+           IF WS-SHAPES-OUT-STATUS NOT = "00"
+               DISPLAY "ERBDRVR: unable to open output file, status "
+                   WS-SHAPES-OUT-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+           IF RESTART-REQUESTED
+               OPEN EXTEND EXCEPTIONS-OUT
+               IF WS-EXCEPTIONS-OUT-STATUS = "35"
+                   OPEN OUTPUT EXCEPTIONS-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTIONS-OUT
+           END-IF
+           IF WS-EXCEPTIONS-OUT-STATUS NOT = "00"
+               DISPLAY "ERBDRVR: unable to open exceptions file, status "
+                   WS-EXCEPTIONS-OUT-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+           IF RESTART-REQUESTED
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERBDRVR: unable to open checkpoint file, status "
+                   WS-CHECKPOINT-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+           MOVE "NO" TO WS-CUTTING-EXPORT-IS-NEW
+           IF RESTART-REQUESTED
+               OPEN EXTEND CUTTING-EXPORT
+               IF WS-CUTTING-EXPORT-STATUS = "35"
+                   OPEN OUTPUT CUTTING-EXPORT
+                   MOVE "YES" TO WS-CUTTING-EXPORT-IS-NEW
+               END-IF
+           ELSE
+               OPEN OUTPUT CUTTING-EXPORT
+               MOVE "YES" TO WS-CUTTING-EXPORT-IS-NEW
+           END-IF
+           IF WS-CUTTING-EXPORT-STATUS NOT = "00"
+               DISPLAY "ERBDRVR: unable to open cutting export file, status "
+                   WS-CUTTING-EXPORT-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+           IF WS-CUTTING-EXPORT-IS-NEW = "YES"
+               PERFORM WRITE-CUTTING-EXPORT-HEADER
+           END-IF
+           IF RESTART-REQUESTED
+               OPEN EXTEND AUDIT-OUT
+               IF WS-AUDIT-OUT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-OUT
+           END-IF
+           IF WS-AUDIT-OUT-STATUS NOT = "00"
+               DISPLAY "ERBDRVR: unable to open audit file, status "
+                   WS-AUDIT-OUT-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+       .
+
+       READ-CONTROL-RECORD.
+           READ SHAPES-IN INTO SHAPES-IN-RECORD
+               AT END
+                   MOVE "YES" TO WS-EOF-SWITCH
+                   DISPLAY "ERBDRVR: shapes file is empty, "
+                       "no control record"
+               NOT AT END
+                   UNSTRING SHAPES-IN-RECORD DELIMITED BY "|"
+                       INTO WS-CONTROL-TAG
+                            WS-CONTROL-VERSION
+                            WS-CONTROL-EFFECTIVE-DATE
+           END-READ
+       .
+
+       CHECK-RULEBOOK-VERSION.
+           IF FUNCTION TRIM(WS-CONTROL-TAG) NOT = "CTRL"
+               DISPLAY "ERBDRVR: first record is not a CTRL version "
+                   "record, aborting run"
+               MOVE "YES" TO WS-EOF-SWITCH
+           ELSE
+               MOVE SPACES TO SHAPE-RECORD
+               CALL "ERBCALC" USING SHAPE-RECORD
+               IF FUNCTION TRIM(WS-CONTROL-VERSION)
+                   NOT = FUNCTION TRIM(RULEBOOK-VERSION)
+                   DISPLAY "ERBDRVR: rulebook version mismatch - "
+                       "shapes file expects " WS-CONTROL-VERSION
+                       " but deployed ERBCALC is " RULEBOOK-VERSION
+                   MOVE "YES" TO WS-EOF-SWITCH
+               ELSE
+                   DISPLAY "ERBDRVR: rulebook version " RULEBOOK-VERSION
+                       " effective " WS-CONTROL-EFFECTIVE-DATE
+                       " confirmed"
+               END-IF
+           END-IF
+       .
+
+       READ-SHAPES-RECORD.
+           READ SHAPES-IN INTO SHAPES-IN-RECORD
+               AT END
+                   MOVE "YES" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM UNPACK-SHAPE-RECORD
+           END-READ
+       .
+
+       UNPACK-SHAPE-RECORD.
+           MOVE SPACES TO SHAPE-RECORD
+           UNSTRING SHAPES-IN-RECORD DELIMITED BY "|"
+               INTO SHAPE-ID
+                    RECORD-DISPLAY-NAME
+                    SIDES
+                    HOW-MANY-SIDES
+                    RECORD-COUNT-OF-STEPS
+                    SUM-OF-INTERNAL-ANGLES
+                    MAX-ANGLE
+                    HYPOTENUSE-LENGTH-SQUARED
+                    NON-HYPOTENUSE-SIDES-SQUARED
+       .
+
+       PROCESS-SHAPE-RECORD.
+           MOVE "NO" TO WS-RECORD-IS-DUPLICATE
+           PERFORM SNAPSHOT-BEFORE-VALUES
+           CALL "ERBCALC" USING SHAPE-RECORD
+           PERFORM CHECK-ID-DUPLICATE
+           PERFORM CHECK-NAME-DUPLICATE
+           PERFORM PACK-SHAPE-RECORD
+           WRITE SHAPES-OUT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           PERFORM WRITE-AUDIT-RECORD
+           IF SIDES-VALID = "false"
+               PERFORM WRITE-SIDES-EXCEPTION
+           ELSE
+               IF WS-RECORD-IS-DUPLICATE = "NO"
+                   PERFORM WRITE-CUTTING-EXPORT-RECORD
+               END-IF
+           END-IF
+       .
+
+       SNAPSHOT-BEFORE-VALUES.
+           PERFORM FIND-PRIOR-RECORD
+       .
+
+       FIND-PRIOR-RECORD.
+           MOVE "NO" TO WS-PRIOR-FOUND
+           MOVE 1 TO WS-PRIOR-I
+           PERFORM UNTIL (WS-PRIOR-I > WS-PRIOR-COUNT)
+               OR PRIOR-RECORD-FOUND
+               UNSTRING WS-PRIOR-ROW(WS-PRIOR-I) DELIMITED BY "|"
+                   INTO WS-PRIOR-SHAPE-ID
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-PRIOR-SHAPE-ID) = FUNCTION TRIM(SHAPE-ID)
+                   MOVE "YES" TO WS-PRIOR-FOUND
+                   UNSTRING WS-PRIOR-ROW(WS-PRIOR-I) DELIMITED BY "|"
+                       INTO WS-PRIOR-SHAPE-ID
+                            WS-PRIOR-DISPLAY-NAME
+                            WS-PRIOR-RECORD-NAME
+                            WS-PRIOR-SIDES
+                            WS-PRIOR-HOW-MANY-SIDES
+                            WS-BEFORE-IS-RECTANGLE
+                            WS-BEFORE-IS-TRIANGLE
+                            WS-BEFORE-IS-RIGHT-TRIANGLE
+                            WS-BEFORE-PYTHAGOREAN-HOLDS
+                            WS-BEFORE-IS-PENTAGON
+                            WS-BEFORE-IS-HEXAGON
+                            WS-BEFORE-IS-REG-POLYGON
+                            WS-BEFORE-PERIMETER
+                            WS-BEFORE-SHAPE-AREA
+                   MOVE WS-PRIOR-RECORD-NAME TO WS-BEFORE-RECORD-NAME
+               END-IF
+               ADD 1 TO WS-PRIOR-I
+           END-PERFORM
+           IF NOT PRIOR-RECORD-FOUND
+               MOVE SPACES TO WS-BEFORE-RECORD-NAME
+               MOVE SPACES TO WS-BEFORE-IS-RECTANGLE
+               MOVE SPACES TO WS-BEFORE-IS-TRIANGLE
+               MOVE SPACES TO WS-BEFORE-IS-RIGHT-TRIANGLE
+               MOVE SPACES TO WS-BEFORE-PYTHAGOREAN-HOLDS
+               MOVE SPACES TO WS-BEFORE-IS-PENTAGON
+               MOVE SPACES TO WS-BEFORE-IS-HEXAGON
+               MOVE SPACES TO WS-BEFORE-IS-REG-POLYGON
+               MOVE SPACES TO WS-BEFORE-PERIMETER
+               MOVE SPACES TO WS-BEFORE-SHAPE-AREA
+           END-IF
+       .
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-OUT-RECORD
+           STRING FUNCTION TRIM(SHAPE-ID) DELIMITED BY SIZE "|"
+               WS-RUN-ID DELIMITED BY SPACE "|"
+               RULEBOOK-VERSION DELIMITED BY SPACE "|"
+               FUNCTION TRIM(WS-BEFORE-RECORD-NAME) DELIMITED BY SIZE "|"
+               FUNCTION TRIM(RECORD-NAME) DELIMITED BY SIZE "|"
+               WS-BEFORE-IS-RECTANGLE DELIMITED BY SPACE "|"
+               IS-RECTANGLE DELIMITED BY SPACE "|"
+               WS-BEFORE-IS-TRIANGLE DELIMITED BY SPACE "|"
+               IS-TRIANGLE DELIMITED BY SPACE "|"
+               WS-BEFORE-IS-RIGHT-TRIANGLE DELIMITED BY SPACE "|"
+               IS-RIGHT-TRIANGLE DELIMITED BY SPACE "|"
+               WS-BEFORE-PYTHAGOREAN-HOLDS DELIMITED BY SPACE "|"
+               PYTHAGOREAN-THEOREM-HOLDS DELIMITED BY SPACE "|"
+               WS-BEFORE-IS-PENTAGON DELIMITED BY SPACE "|"
+               IS-PENTAGON DELIMITED BY SPACE "|"
+               WS-BEFORE-IS-HEXAGON DELIMITED BY SPACE "|"
+               IS-HEXAGON DELIMITED BY SPACE "|"
+               WS-BEFORE-IS-REG-POLYGON DELIMITED BY SPACE "|"
+               IS-REGULAR-POLYGON DELIMITED BY SPACE "|"
+               FUNCTION TRIM(WS-BEFORE-PERIMETER) DELIMITED BY SIZE "|"
+               FUNCTION TRIM(PERIMETER) DELIMITED BY SIZE "|"
+               FUNCTION TRIM(WS-BEFORE-SHAPE-AREA) DELIMITED BY SIZE "|"
+               FUNCTION TRIM(SHAPE-AREA) DELIMITED BY SIZE
+               INTO AUDIT-OUT-RECORD
+           END-STRING
+           WRITE AUDIT-OUT-RECORD
+       .
+
+       CHECK-ID-DUPLICATE.
+           MOVE SPACES TO WS-REG-NEEDLE
+           STRING "|" DELIMITED BY SIZE
+               FUNCTION TRIM(SHAPE-ID) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               INTO WS-REG-NEEDLE
+           END-STRING
+           MOVE "false" TO WS-REG-RESULT
+           COMPUTE WS-REG-HAYSTACK-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-ID-REGISTRY))
+           COMPUTE WS-REG-NLEN = FUNCTION LENGTH(FUNCTION TRIM(WS-REG-NEEDLE))
+           MOVE 1 TO WS-REG-I
+           PERFORM UNTIL WS-REG-I > WS-REG-HAYSTACK-LEN - WS-REG-NLEN + 1
+               OR WS-REG-RESULT = "true"
+               IF WS-ID-REGISTRY(WS-REG-I:WS-REG-NLEN)
+                   = WS-REG-NEEDLE(1:WS-REG-NLEN)
+                   MOVE "true" TO WS-REG-RESULT
+               END-IF
+               ADD 1 TO WS-REG-I
+           END-PERFORM
+           IF WS-REG-RESULT = "true"
+               PERFORM WRITE-ID-DUPLICATE-EXCEPTION
+           ELSE
+               COMPUTE WS-REG-NEEDED =
+                   WS-REG-HAYSTACK-LEN
+                   + FUNCTION LENGTH(FUNCTION TRIM(SHAPE-ID)) + 1
+               IF WS-REG-NEEDED > FUNCTION LENGTH(WS-ID-REGISTRY)
+                   IF NOT ID-REGISTRY-FULL
+                       DISPLAY "ERBDRVR: SHAPE-ID registry is full - "
+                           "duplicate detection for SHAPE-ID "
+                           FUNCTION TRIM(SHAPE-ID)
+                           " and later records is not guaranteed"
+                   END-IF
+                   MOVE "YES" TO WS-ID-REGISTRY-FULL
+               ELSE
+                   MOVE WS-ID-REGISTRY TO WS-REG-BUF
+                   STRING FUNCTION TRIM(WS-REG-BUF) DELIMITED BY SIZE
+                       FUNCTION TRIM(SHAPE-ID) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       INTO WS-ID-REGISTRY
+                   END-STRING
+               END-IF
+           END-IF
+       .
+
+       CHECK-NAME-DUPLICATE.
+           MOVE SPACES TO WS-REG-NEEDLE
+           STRING "|" DELIMITED BY SIZE
+               FUNCTION TRIM(RECORD-NAME) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               INTO WS-REG-NEEDLE
+           END-STRING
+           MOVE "false" TO WS-REG-RESULT
+           COMPUTE WS-REG-HAYSTACK-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-REGISTRY))
+           COMPUTE WS-REG-NLEN = FUNCTION LENGTH(FUNCTION TRIM(WS-REG-NEEDLE))
+           MOVE 1 TO WS-REG-I
+           PERFORM UNTIL WS-REG-I > WS-REG-HAYSTACK-LEN - WS-REG-NLEN + 1
+               OR WS-REG-RESULT = "true"
+               IF WS-NAME-REGISTRY(WS-REG-I:WS-REG-NLEN)
+                   = WS-REG-NEEDLE(1:WS-REG-NLEN)
+                   MOVE "true" TO WS-REG-RESULT
+               END-IF
+               ADD 1 TO WS-REG-I
+           END-PERFORM
+           IF WS-REG-RESULT = "true"
+               PERFORM WRITE-NAME-DUPLICATE-EXCEPTION
+           ELSE
+               COMPUTE WS-REG-NEEDED =
+                   WS-REG-HAYSTACK-LEN
+                   + FUNCTION LENGTH(FUNCTION TRIM(RECORD-NAME)) + 1
+               IF WS-REG-NEEDED > FUNCTION LENGTH(WS-NAME-REGISTRY)
+                   IF NOT NAME-REGISTRY-FULL
+                       DISPLAY "ERBDRVR: NAME registry is full - "
+                           "duplicate detection for NAME slug "
+                           FUNCTION TRIM(RECORD-NAME)
+                           " and later records is not guaranteed"
+                   END-IF
+                   MOVE "YES" TO WS-NAME-REGISTRY-FULL
+               ELSE
+                   MOVE WS-NAME-REGISTRY TO WS-REG-BUF
+                   STRING FUNCTION TRIM(WS-REG-BUF) DELIMITED BY SIZE
+                       FUNCTION TRIM(RECORD-NAME) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       INTO WS-NAME-REGISTRY
+                   END-STRING
+               END-IF
+           END-IF
+       .
+
+       WRITE-ID-DUPLICATE-EXCEPTION.
+           MOVE SPACES TO EXCEPTIONS-OUT-RECORD
+           STRING FUNCTION TRIM(SHAPE-ID) DELIMITED BY SIZE "|"
+               "duplicate SHAPE-ID" DELIMITED BY SIZE
+               INTO EXCEPTIONS-OUT-RECORD
+           END-STRING
+           WRITE EXCEPTIONS-OUT-RECORD
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN
+           ADD 1 TO WS-DUPLICATES-WRITTEN
+           MOVE "YES" TO WS-RECORD-IS-DUPLICATE
+       .
+
+       WRITE-NAME-DUPLICATE-EXCEPTION.
+           MOVE SPACES TO EXCEPTIONS-OUT-RECORD
+           STRING FUNCTION TRIM(SHAPE-ID) DELIMITED BY SIZE "|"
+               "duplicate NAME slug '" DELIMITED BY SIZE
+               FUNCTION TRIM(RECORD-NAME) DELIMITED BY SIZE
+               "'" DELIMITED BY SIZE
+               INTO EXCEPTIONS-OUT-RECORD
+           END-STRING
+           WRITE EXCEPTIONS-OUT-RECORD
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN
+           ADD 1 TO WS-DUPLICATES-WRITTEN
+           MOVE "YES" TO WS-RECORD-IS-DUPLICATE
+       .
+
+       WRITE-SIDES-EXCEPTION.
+           MOVE SPACES TO EXCEPTIONS-OUT-RECORD
+           STRING SHAPE-ID DELIMITED BY SPACE "|"
+               SIDES-VALIDATION-MESSAGE DELIMITED BY SIZE
+               INTO EXCEPTIONS-OUT-RECORD
+           END-STRING
+           WRITE EXCEPTIONS-OUT-RECORD
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN
+       .
+
+       PACK-SHAPE-RECORD.
+           MOVE SPACES TO SHAPES-OUT-RECORD
+           STRING SHAPE-ID DELIMITED BY SPACE "|"
+               FUNCTION TRIM(RECORD-DISPLAY-NAME) DELIMITED BY SIZE "|"
+               RECORD-NAME DELIMITED BY SPACE "|"
+               FUNCTION TRIM(SIDES) DELIMITED BY SIZE "|"
+               HOW-MANY-SIDES DELIMITED BY SIZE "|"
+               IS-RECTANGLE DELIMITED BY SPACE "|"
+               IS-TRIANGLE DELIMITED BY SPACE "|"
+               IS-RIGHT-TRIANGLE DELIMITED BY SPACE "|"
+               PYTHAGOREAN-THEOREM-HOLDS DELIMITED BY SPACE "|"
+               IS-PENTAGON DELIMITED BY SPACE "|"
+               IS-HEXAGON DELIMITED BY SPACE "|"
+               IS-REGULAR-POLYGON DELIMITED BY SPACE "|"
+               PERIMETER DELIMITED BY SPACE "|"
+               SHAPE-AREA
+                   DELIMITED BY SPACE
+               INTO SHAPES-OUT-RECORD
+           END-STRING
+       .
+
+       WRITE-CUTTING-EXPORT-HEADER.
+           MOVE SPACES TO CUTTING-EXPORT-RECORD
+           STRING "SHAPE_ID,NAME,SIDES,HOW_MANY_SIDES,IS_RECTANGLE,"
+               "IS_TRIANGLE,IS_RIGHT_TRIANGLE,PYTHAGOREAN_THEOREM_HOLDS,"
+               "IS_PENTAGON,IS_HEXAGON,IS_REGULAR_POLYGON,PERIMETER,AREA"
+               DELIMITED BY SIZE
+               INTO CUTTING-EXPORT-RECORD
+           END-STRING
+           WRITE CUTTING-EXPORT-RECORD
+       .
+
+       WRITE-CUTTING-EXPORT-RECORD.
+           MOVE SPACES TO CUTTING-EXPORT-RECORD
+           STRING FUNCTION TRIM(SHAPE-ID) DELIMITED BY SIZE ","
+               FUNCTION TRIM(RECORD-DISPLAY-NAME) DELIMITED BY SIZE ","
+               QUOTE DELIMITED BY SIZE
+               FUNCTION TRIM(SIDES) DELIMITED BY SIZE
+               QUOTE DELIMITED BY SIZE ","
+               HOW-MANY-SIDES DELIMITED BY SIZE ","
+               IS-RECTANGLE DELIMITED BY SPACE ","
+               IS-TRIANGLE DELIMITED BY SPACE ","
+               IS-RIGHT-TRIANGLE DELIMITED BY SPACE ","
+               PYTHAGOREAN-THEOREM-HOLDS DELIMITED BY SPACE ","
+               IS-PENTAGON DELIMITED BY SPACE ","
+               IS-HEXAGON DELIMITED BY SPACE ","
+               IS-REGULAR-POLYGON DELIMITED BY SPACE ","
+               FUNCTION TRIM(PERIMETER) DELIMITED BY SIZE ","
+               FUNCTION TRIM(SHAPE-AREA) DELIMITED BY SIZE
+               INTO CUTTING-EXPORT-RECORD
+           END-STRING
+           WRITE CUTTING-EXPORT-RECORD
+       .
+
+       CLOSE-SHAPES-FILES.
+           CLOSE SHAPES-IN
+           CLOSE SHAPES-OUT
+           CLOSE EXCEPTIONS-OUT
+           CLOSE CHECKPOINT-FILE
+           CLOSE CUTTING-EXPORT
+           CLOSE AUDIT-OUT
+       .
