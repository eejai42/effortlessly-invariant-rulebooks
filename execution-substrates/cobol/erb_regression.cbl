@@ -0,0 +1,217 @@
+      *> ERB Shapes Regression-Diff Batch Job
+      *> GnuCOBOL free-format: cobc -free -m erb_regression.cbl
+      *> Runs the same shapes file through an old and a newly
+      *> regenerated ERBCALC module and reports every record where a
+      *> computed field comes out differently, so rulebook changes get
+      *> caught before cutover instead of on the shop floor. The old
+      *> and new module names default to ERBCALC-OLD / ERBCALC-NEW —
+      *> compile the previous and the newly regenerated erb_calc.cbl
+      *> under those PROGRAM-IDs before running this job.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERBDIFF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPES-IN ASSIGN TO WS-SHAPES-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHAPES-IN-STATUS.
+           SELECT DIFF-OUT ASSIGN TO WS-DIFF-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIFF-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHAPES-IN
+           RECORDING MODE IS F.
+       01  SHAPES-IN-RECORD            PIC X(4096).
+       FD  DIFF-OUT
+           RECORDING MODE IS F.
+       01  DIFF-OUT-RECORD             PIC X(600).
+       WORKING-STORAGE SECTION.
+       01  WS-SHAPES-IN-PATH           PIC X(255) VALUE "SHAPES.DAT".
+       01  WS-DIFF-OUT-PATH            PIC X(255)
+                                       VALUE "SHAPES-REGRESSION-DIFF.DAT".
+       01  WS-SHAPES-IN-STATUS         PIC XX.
+       01  WS-DIFF-OUT-STATUS          PIC XX.
+       01  WS-EOF-SWITCH               PIC X(3) VALUE "NO".
+           88 END-OF-SHAPES            VALUE "YES".
+       01  WS-IS-FIRST-RECORD          PIC X(3) VALUE "YES".
+           88 FIRST-RECORD             VALUE "YES".
+       01  WS-RECORDS-READ             PIC 9(9) VALUE ZERO.
+       01  WS-DIFFS-FOUND              PIC 9(9) VALUE ZERO.
+       01  WS-DIFF-RECORDS             PIC 9(9) VALUE ZERO.
+       01  WS-RECORD-DIFFERS           PIC X(3) VALUE "NO".
+       01  WS-OLD-MODULE               PIC X(30) VALUE "ERBCALC-OLD".
+       01  WS-NEW-MODULE               PIC X(30) VALUE "ERBCALC-NEW".
+       01  WS-DIFF-FIELD               PIC X(30).
+       01  WS-DIFF-OLD                 PIC X(200).
+       01  WS-DIFF-NEW                 PIC X(200).
+       COPY "erb_copy" REPLACING ==SHAPE-RECORD== BY ==OLD-SHAPE-RECORD==.
+       COPY "erb_copy" REPLACING ==SHAPE-RECORD== BY ==NEW-SHAPE-RECORD==.
+       PROCEDURE DIVISION.
+       MAIN-DIFF.
+           PERFORM OPEN-DIFF-FILES
+           PERFORM UNTIL END-OF-SHAPES
+               PERFORM READ-SHAPES-LINE
+               IF NOT END-OF-SHAPES
+                   IF FIRST-RECORD
+                       MOVE "NO" TO WS-IS-FIRST-RECORD
+                   ELSE
+                       PERFORM COMPARE-ONE-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-DIFF-FILES
+           DISPLAY "ERBDIFF: compared " WS-RECORDS-READ
+               " records, " WS-DIFF-RECORDS " differ ("
+               WS-DIFFS-FOUND " field(s))"
+           GOBACK.
+       .
+
+       OPEN-DIFF-FILES.
+           OPEN INPUT SHAPES-IN
+           IF WS-SHAPES-IN-STATUS NOT = "00"
+               DISPLAY "ERBDIFF: unable to open shapes input file, status "
+                   WS-SHAPES-IN-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+           OPEN OUTPUT DIFF-OUT
+           IF WS-DIFF-OUT-STATUS NOT = "00"
+               DISPLAY "ERBDIFF: unable to open diff output file, status "
+                   WS-DIFF-OUT-STATUS
+               MOVE "YES" TO WS-EOF-SWITCH
+           END-IF
+       .
+
+       READ-SHAPES-LINE.
+           READ SHAPES-IN INTO SHAPES-IN-RECORD
+               AT END
+                   MOVE "YES" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+       .
+
+       COMPARE-ONE-RECORD.
+           MOVE SPACES TO OLD-SHAPE-RECORD
+           UNSTRING SHAPES-IN-RECORD DELIMITED BY "|"
+               INTO SHAPE-ID OF OLD-SHAPE-RECORD
+                    RECORD-DISPLAY-NAME OF OLD-SHAPE-RECORD
+                    SIDES OF OLD-SHAPE-RECORD
+                    HOW-MANY-SIDES OF OLD-SHAPE-RECORD
+                    RECORD-COUNT-OF-STEPS OF OLD-SHAPE-RECORD
+                    SUM-OF-INTERNAL-ANGLES OF OLD-SHAPE-RECORD
+                    MAX-ANGLE OF OLD-SHAPE-RECORD
+                    HYPOTENUSE-LENGTH-SQUARED OF OLD-SHAPE-RECORD
+                    NON-HYPOTENUSE-SIDES-SQUARED OF OLD-SHAPE-RECORD
+           MOVE OLD-SHAPE-RECORD TO NEW-SHAPE-RECORD
+           CALL WS-OLD-MODULE USING OLD-SHAPE-RECORD
+           CALL WS-NEW-MODULE USING NEW-SHAPE-RECORD
+           MOVE "NO" TO WS-RECORD-DIFFERS
+           PERFORM COMPARE-COMPUTED-FIELDS
+           IF WS-RECORD-DIFFERS = "YES"
+               ADD 1 TO WS-DIFF-RECORDS
+           END-IF
+       .
+
+       COMPARE-COMPUTED-FIELDS.
+           IF RECORD-NAME OF OLD-SHAPE-RECORD
+               NOT = RECORD-NAME OF NEW-SHAPE-RECORD
+               MOVE "NAME" TO WS-DIFF-FIELD
+               MOVE RECORD-NAME OF OLD-SHAPE-RECORD TO WS-DIFF-OLD
+               MOVE RECORD-NAME OF NEW-SHAPE-RECORD TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF RECORD-HAS-MORE-THAN1-STEP OF OLD-SHAPE-RECORD
+               NOT = RECORD-HAS-MORE-THAN1-STEP OF NEW-SHAPE-RECORD
+               MOVE "HAS-MORE-THAN1-STEP" TO WS-DIFF-FIELD
+               MOVE RECORD-HAS-MORE-THAN1-STEP OF OLD-SHAPE-RECORD
+                   TO WS-DIFF-OLD
+               MOVE RECORD-HAS-MORE-THAN1-STEP OF NEW-SHAPE-RECORD
+                   TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF IS-RECTANGLE OF OLD-SHAPE-RECORD
+               NOT = IS-RECTANGLE OF NEW-SHAPE-RECORD
+               MOVE "IS-RECTANGLE" TO WS-DIFF-FIELD
+               MOVE IS-RECTANGLE OF OLD-SHAPE-RECORD TO WS-DIFF-OLD
+               MOVE IS-RECTANGLE OF NEW-SHAPE-RECORD TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF IS-TRIANGLE OF OLD-SHAPE-RECORD
+               NOT = IS-TRIANGLE OF NEW-SHAPE-RECORD
+               MOVE "IS-TRIANGLE" TO WS-DIFF-FIELD
+               MOVE IS-TRIANGLE OF OLD-SHAPE-RECORD TO WS-DIFF-OLD
+               MOVE IS-TRIANGLE OF NEW-SHAPE-RECORD TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF IS-RIGHT-TRIANGLE OF OLD-SHAPE-RECORD
+               NOT = IS-RIGHT-TRIANGLE OF NEW-SHAPE-RECORD
+               MOVE "IS-RIGHT-TRIANGLE" TO WS-DIFF-FIELD
+               MOVE IS-RIGHT-TRIANGLE OF OLD-SHAPE-RECORD TO WS-DIFF-OLD
+               MOVE IS-RIGHT-TRIANGLE OF NEW-SHAPE-RECORD TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF PYTHAGOREAN-THEOREM-HOLDS OF OLD-SHAPE-RECORD
+               NOT = PYTHAGOREAN-THEOREM-HOLDS OF NEW-SHAPE-RECORD
+               MOVE "PYTHAGOREAN-THEOREM-HOLDS" TO WS-DIFF-FIELD
+               MOVE PYTHAGOREAN-THEOREM-HOLDS OF OLD-SHAPE-RECORD
+                   TO WS-DIFF-OLD
+               MOVE PYTHAGOREAN-THEOREM-HOLDS OF NEW-SHAPE-RECORD
+                   TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF IS-PENTAGON OF OLD-SHAPE-RECORD
+               NOT = IS-PENTAGON OF NEW-SHAPE-RECORD
+               MOVE "IS-PENTAGON" TO WS-DIFF-FIELD
+               MOVE IS-PENTAGON OF OLD-SHAPE-RECORD TO WS-DIFF-OLD
+               MOVE IS-PENTAGON OF NEW-SHAPE-RECORD TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF IS-HEXAGON OF OLD-SHAPE-RECORD
+               NOT = IS-HEXAGON OF NEW-SHAPE-RECORD
+               MOVE "IS-HEXAGON" TO WS-DIFF-FIELD
+               MOVE IS-HEXAGON OF OLD-SHAPE-RECORD TO WS-DIFF-OLD
+               MOVE IS-HEXAGON OF NEW-SHAPE-RECORD TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF IS-REGULAR-POLYGON OF OLD-SHAPE-RECORD
+               NOT = IS-REGULAR-POLYGON OF NEW-SHAPE-RECORD
+               MOVE "IS-REGULAR-POLYGON" TO WS-DIFF-FIELD
+               MOVE IS-REGULAR-POLYGON OF OLD-SHAPE-RECORD TO WS-DIFF-OLD
+               MOVE IS-REGULAR-POLYGON OF NEW-SHAPE-RECORD TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF PERIMETER OF OLD-SHAPE-RECORD
+               NOT = PERIMETER OF NEW-SHAPE-RECORD
+               MOVE "PERIMETER" TO WS-DIFF-FIELD
+               MOVE PERIMETER OF OLD-SHAPE-RECORD TO WS-DIFF-OLD
+               MOVE PERIMETER OF NEW-SHAPE-RECORD TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+           IF SHAPE-AREA OF OLD-SHAPE-RECORD
+               NOT = SHAPE-AREA OF NEW-SHAPE-RECORD
+               MOVE "AREA" TO WS-DIFF-FIELD
+               MOVE SHAPE-AREA OF OLD-SHAPE-RECORD TO WS-DIFF-OLD
+               MOVE SHAPE-AREA OF NEW-SHAPE-RECORD TO WS-DIFF-NEW
+               PERFORM WRITE-ONE-DIFF
+           END-IF
+       .
+
+       WRITE-ONE-DIFF.
+           MOVE SPACES TO DIFF-OUT-RECORD
+           STRING FUNCTION TRIM(SHAPE-ID OF OLD-SHAPE-RECORD)
+                   DELIMITED BY SIZE "|"
+               FUNCTION TRIM(WS-DIFF-FIELD) DELIMITED BY SIZE "|"
+               FUNCTION TRIM(WS-DIFF-OLD) DELIMITED BY SIZE "|"
+               FUNCTION TRIM(WS-DIFF-NEW) DELIMITED BY SIZE
+               INTO DIFF-OUT-RECORD
+           END-STRING
+           WRITE DIFF-OUT-RECORD
+           MOVE "YES" TO WS-RECORD-DIFFERS
+           ADD 1 TO WS-DIFFS-FOUND
+       .
+
+       CLOSE-DIFF-FILES.
+           CLOSE SHAPES-IN
+           CLOSE DIFF-OUT
+       .
