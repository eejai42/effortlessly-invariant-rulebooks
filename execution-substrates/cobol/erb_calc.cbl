@@ -21,10 +21,45 @@
        01 WS-TEMP-8       PIC X(500).
        01 WS-TEMP-9       PIC X(500).
        01 WS-TEMP-10      PIC X(500).
+       01 WS-SUBST-INPUT  PIC X(500).
+       01 WS-SUBST-OLD    PIC X(500).
+       01 WS-SUBST-NEW    PIC X(500).
+       01 WS-SUBST-OUTPUT PIC X(500).
+       01 WS-SUBST-I      PIC 9(6).
+       01 WS-SUBST-OUT-I  PIC 9(6).
+       01 WS-SUBST-INLEN  PIC 9(6).
+       01 WS-SUBST-OLDLEN PIC 9(6).
+       01 WS-SUBST-NEWLEN PIC 9(6).
+       01 WS-ANGLE-NUM        USAGE COMP-2.
+       01 WS-HYP-SQ-NUM       USAGE COMP-2.
+       01 WS-NON-HYP-SQ-NUM   USAGE COMP-2.
+       01 WS-SIDES-LEN        PIC 9(6).
+       01 WS-SIDES-PTR        PIC 9(6).
+       01 WS-SIDES-COUNT      PIC 9(6).
+       01 WS-SIDES-VALUE      PIC X(500).
+       01 WS-SIDES-TRIMMED    PIC X(500).
+       01 WS-SIDES-TEST       PIC 9(6).
+       01 WS-SIDES-NUMVAL     USAGE COMP-2.
+       01 WS-SIDE-VALUES.
+           02 WS-SIDE-VALUE-TBL OCCURS 50 TIMES USAGE COMP-2.
+       01 WS-POLY-I           PIC 9(6).
+       01 WS-POLY-SUM         USAGE COMP-2.
+       01 WS-POLY-FIRST-VAL   USAGE COMP-2.
+       01 WS-POLY-PI          USAGE COMP-2 VALUE 3.14159265358979.
+       01 WS-POLY-N           USAGE COMP-2.
+       01 WS-POLY-APOTHEM     USAGE COMP-2.
+       01 WS-POLY-ANGLE-AVG   USAGE COMP-2.
+       01 WS-HERON-S          USAGE COMP-2.
+       01 WS-HERON-AREA       USAGE COMP-2.
+       01 WS-AREA-COMPUTED    PIC X(3) VALUE "NO".
+           88 AREA-COMPUTED   VALUE "YES".
+       01 WS-AREA-DISPLAY     PIC Z(15)9.9999.
+       01 WS-RULEBOOK-VERSION PIC X(20) VALUE "2026.08.08-1".
        LINKAGE SECTION.
        COPY "erb_copy".
-       PROCEDURE DIVISION USING RECORD.
+       PROCEDURE DIVISION USING SHAPE-RECORD.
        MAIN-CALC.
+           MOVE WS-RULEBOOK-VERSION TO RULEBOOK-VERSION
            PERFORM COMPUTE-ALL-FIELDS
            GOBACK.
        .
@@ -34,12 +69,43 @@
        CALC-NAME.
            MOVE FUNCTION LOWER-CASE(RECORD-DISPLAY-NAME) TO WS-TEMP-1
            MOVE WS-TEMP-1 TO WS-SUBST-INPUT
-           MOVE " " TO WS-SUBST-OLD
+           MOVE 1 TO WS-SUBST-OLDLEN
+           MOVE 1 TO WS-SUBST-NEWLEN
            MOVE "-" TO WS-SUBST-NEW
+           MOVE " " TO WS-SUBST-OLD
+           PERFORM SUBSTITUTE-ALL
+           MOVE WS-SUBST-OUTPUT TO WS-SUBST-INPUT
+           MOVE "_" TO WS-SUBST-OLD
            PERFORM SUBSTITUTE-ALL
+           MOVE WS-SUBST-OUTPUT TO WS-SUBST-INPUT
+           MOVE "'" TO WS-SUBST-OLD
+           PERFORM SUBSTITUTE-ALL
+           MOVE WS-SUBST-OUTPUT TO WS-SUBST-INPUT
+           MOVE "," TO WS-SUBST-OLD
+           PERFORM SUBSTITUTE-ALL
+           MOVE WS-SUBST-OUTPUT TO WS-SUBST-INPUT
+           MOVE "." TO WS-SUBST-OLD
+           PERFORM SUBSTITUTE-ALL
+           MOVE WS-SUBST-OUTPUT TO WS-SUBST-INPUT
+           MOVE "!" TO WS-SUBST-OLD
+           PERFORM SUBSTITUTE-ALL
+           PERFORM CALC-NAME-COLLAPSE-DASHES
            MOVE WS-SUBST-OUTPUT TO RECORD-NAME
        .
 
+       CALC-NAME-COLLAPSE-DASHES.
+           MOVE WS-SUBST-OUTPUT TO WS-SUBST-INPUT
+           MOVE "--" TO WS-SUBST-OLD
+           MOVE "-" TO WS-SUBST-NEW
+           MOVE 2 TO WS-SUBST-OLDLEN
+           MOVE 1 TO WS-SUBST-NEWLEN
+           PERFORM SUBSTITUTE-ALL
+           PERFORM UNTIL WS-SUBST-OUTPUT = WS-SUBST-INPUT
+               MOVE WS-SUBST-OUTPUT TO WS-SUBST-INPUT
+               PERFORM SUBSTITUTE-ALL
+           END-PERFORM
+       .
+
        *> Level 2
        CALC-HAS-MORE-THAN1-STEP.
            IF (RECORD-COUNT-OF-STEPS > 1)
@@ -49,9 +115,234 @@
            END-IF
        .
 
+       *> Level 3
+       CALC-IS-TRIANGLE.
+           IF (HOW-MANY-SIDES = 3)
+               MOVE "true" TO IS-TRIANGLE
+           ELSE
+               MOVE "false" TO IS-TRIANGLE
+           END-IF
+       .
+
+       *> Level 4
+       CALC-IS-RECTANGLE.
+           COMPUTE WS-ANGLE-NUM = FUNCTION NUMVAL(MAX-ANGLE)
+           IF (HOW-MANY-SIDES = 4) AND (WS-ANGLE-NUM = 90)
+               MOVE "true" TO IS-RECTANGLE
+           ELSE
+               MOVE "false" TO IS-RECTANGLE
+           END-IF
+       .
+
+       *> Level 5
+       CALC-IS-RIGHT-TRIANGLE.
+           COMPUTE WS-ANGLE-NUM = FUNCTION NUMVAL(MAX-ANGLE)
+           IF (IS-TRIANGLE = "true") AND (WS-ANGLE-NUM = 90)
+               MOVE "true" TO IS-RIGHT-TRIANGLE
+           ELSE
+               MOVE "false" TO IS-RIGHT-TRIANGLE
+           END-IF
+       .
+
+       *> Level 6
+       CALC-PYTHAGOREAN-THEOREM-HOLDS.
+           COMPUTE WS-HYP-SQ-NUM = FUNCTION NUMVAL(
+               HYPOTENUSE-LENGTH-SQUARED)
+           COMPUTE WS-NON-HYP-SQ-NUM = FUNCTION NUMVAL(
+               NON-HYPOTENUSE-SIDES-SQUARED)
+           IF (IS-RIGHT-TRIANGLE = "true")
+               AND (WS-HYP-SQ-NUM = WS-NON-HYP-SQ-NUM)
+               MOVE "true" TO PYTHAGOREAN-THEOREM-HOLDS
+           ELSE
+               MOVE "false" TO PYTHAGOREAN-THEOREM-HOLDS
+           END-IF
+       .
+
+       VALIDATE-SIDES.
+           MOVE "true" TO SIDES-VALID
+           MOVE SPACES TO SIDES-VALIDATION-MESSAGE
+           MOVE 0 TO WS-SIDES-COUNT
+           COMPUTE WS-SIDES-LEN = FUNCTION LENGTH(FUNCTION TRIM(SIDES))
+           IF WS-SIDES-LEN = 0
+               MOVE "false" TO SIDES-VALID
+               STRING "SIDES is blank for shape " DELIMITED BY SIZE
+                   SHAPE-ID DELIMITED BY SPACE
+                   INTO SIDES-VALIDATION-MESSAGE
+           ELSE
+               IF HOW-MANY-SIDES > 50
+                   MOVE "false" TO SIDES-VALID
+                   STRING "HOW-MANY-SIDES " DELIMITED BY SIZE
+                       HOW-MANY-SIDES DELIMITED BY SIZE
+                       " exceeds the 50-side limit for shape "
+                           DELIMITED BY SIZE
+                       SHAPE-ID DELIMITED BY SPACE
+                       INTO SIDES-VALIDATION-MESSAGE
+               ELSE
+                   MOVE 1 TO WS-SIDES-PTR
+                   PERFORM UNTIL WS-SIDES-PTR > WS-SIDES-LEN
+                       MOVE SPACES TO WS-SIDES-VALUE
+                       UNSTRING SIDES(1:WS-SIDES-LEN) DELIMITED BY ","
+                           INTO WS-SIDES-VALUE
+                           WITH POINTER WS-SIDES-PTR
+                       END-UNSTRING
+                       ADD 1 TO WS-SIDES-COUNT
+                       PERFORM VALIDATE-ONE-SIDE-VALUE
+                   END-PERFORM
+               END-IF
+           END-IF
+           IF (SIDES-VALID = "true")
+               AND (WS-SIDES-COUNT NOT = HOW-MANY-SIDES)
+               MOVE "false" TO SIDES-VALID
+               STRING "SIDES has " DELIMITED BY SIZE
+                   WS-SIDES-COUNT DELIMITED BY SIZE
+                   " value(s) but HOW-MANY-SIDES is " DELIMITED BY SIZE
+                   HOW-MANY-SIDES DELIMITED BY SIZE
+                   " for shape " DELIMITED BY SIZE
+                   SHAPE-ID DELIMITED BY SPACE
+                   INTO SIDES-VALIDATION-MESSAGE
+           END-IF
+       .
+
+       VALIDATE-ONE-SIDE-VALUE.
+           MOVE FUNCTION TRIM(WS-SIDES-VALUE) TO WS-SIDES-TRIMMED
+           COMPUTE WS-SIDES-TEST = FUNCTION TEST-NUMVAL(WS-SIDES-TRIMMED)
+           IF WS-SIDES-TEST NOT = 0
+               MOVE "false" TO SIDES-VALID
+               STRING "SIDES value '" DELIMITED BY SIZE
+                   WS-SIDES-TRIMMED DELIMITED BY SPACE
+                   "' is not numeric for shape " DELIMITED BY SIZE
+                   SHAPE-ID DELIMITED BY SPACE
+                   INTO SIDES-VALIDATION-MESSAGE
+           ELSE
+               COMPUTE WS-SIDES-NUMVAL = FUNCTION NUMVAL(WS-SIDES-TRIMMED)
+               IF WS-SIDES-NUMVAL NOT > 0
+                   MOVE "false" TO SIDES-VALID
+                   STRING "SIDES value '" DELIMITED BY SIZE
+                       WS-SIDES-TRIMMED DELIMITED BY SPACE
+                       "' is not positive for shape " DELIMITED BY SIZE
+                       SHAPE-ID DELIMITED BY SPACE
+                       INTO SIDES-VALIDATION-MESSAGE
+               ELSE
+                   IF WS-SIDES-COUNT <= 50
+                       MOVE WS-SIDES-NUMVAL
+                           TO WS-SIDE-VALUE-TBL(WS-SIDES-COUNT)
+                   END-IF
+               END-IF
+           END-IF
+       .
+
+       *> Level 7
+       CALC-IS-PENTAGON.
+           IF (HOW-MANY-SIDES = 5)
+               MOVE "true" TO IS-PENTAGON
+           ELSE
+               MOVE "false" TO IS-PENTAGON
+           END-IF
+       .
+
+       *> Level 8
+       CALC-IS-HEXAGON.
+           IF (HOW-MANY-SIDES = 6)
+               MOVE "true" TO IS-HEXAGON
+           ELSE
+               MOVE "false" TO IS-HEXAGON
+           END-IF
+       .
+
+       *> Level 9
+       CALC-IS-REGULAR-POLYGON.
+           MOVE "true" TO IS-REGULAR-POLYGON
+           IF (HOW-MANY-SIDES < 3) OR (WS-SIDES-COUNT NOT = HOW-MANY-SIDES)
+               MOVE "false" TO IS-REGULAR-POLYGON
+           ELSE
+               MOVE WS-SIDE-VALUE-TBL(1) TO WS-POLY-FIRST-VAL
+               PERFORM VARYING WS-POLY-I FROM 1 BY 1
+                   UNTIL WS-POLY-I > WS-SIDES-COUNT
+                   IF WS-SIDE-VALUE-TBL(WS-POLY-I) NOT = WS-POLY-FIRST-VAL
+                       MOVE "false" TO IS-REGULAR-POLYGON
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-ANGLE-NUM = FUNCTION NUMVAL(MAX-ANGLE)
+               COMPUTE WS-POLY-ANGLE-AVG =
+                   FUNCTION NUMVAL(SUM-OF-INTERNAL-ANGLES) / HOW-MANY-SIDES
+               IF WS-ANGLE-NUM NOT = WS-POLY-ANGLE-AVG
+                   MOVE "false" TO IS-REGULAR-POLYGON
+               END-IF
+           END-IF
+       .
+
+       *> Level 10
+       CALC-PERIMETER.
+           MOVE 0 TO WS-POLY-SUM
+           PERFORM VARYING WS-POLY-I FROM 1 BY 1
+               UNTIL WS-POLY-I > WS-SIDES-COUNT
+               ADD WS-SIDE-VALUE-TBL(WS-POLY-I) TO WS-POLY-SUM
+           END-PERFORM
+           MOVE WS-POLY-SUM TO WS-AREA-DISPLAY
+           MOVE FUNCTION TRIM(WS-AREA-DISPLAY) TO PERIMETER
+       .
+
+       *> Level 11
+       CALC-AREA.
+           MOVE 0 TO WS-HERON-AREA
+           MOVE "NO" TO WS-AREA-COMPUTED
+           IF (IS-TRIANGLE = "true") AND (WS-SIDES-COUNT = 3)
+               COMPUTE WS-HERON-S = (WS-SIDE-VALUE-TBL(1) +
+                   WS-SIDE-VALUE-TBL(2) + WS-SIDE-VALUE-TBL(3)) / 2
+               COMPUTE WS-HERON-AREA = FUNCTION SQRT(
+                   WS-HERON-S * (WS-HERON-S - WS-SIDE-VALUE-TBL(1))
+                   * (WS-HERON-S - WS-SIDE-VALUE-TBL(2))
+                   * (WS-HERON-S - WS-SIDE-VALUE-TBL(3)))
+               MOVE "YES" TO WS-AREA-COMPUTED
+           ELSE
+               IF (IS-RECTANGLE = "true") AND (WS-SIDES-COUNT >= 2)
+                   COMPUTE WS-HERON-AREA =
+                       WS-SIDE-VALUE-TBL(1) * WS-SIDE-VALUE-TBL(2)
+                   MOVE "YES" TO WS-AREA-COMPUTED
+               ELSE
+                   IF (IS-REGULAR-POLYGON = "true") AND (HOW-MANY-SIDES >= 3)
+                       MOVE HOW-MANY-SIDES TO WS-POLY-N
+                       COMPUTE WS-POLY-APOTHEM =
+                           WS-SIDE-VALUE-TBL(1) /
+                           (2 * FUNCTION TAN(WS-POLY-PI / WS-POLY-N))
+                       COMPUTE WS-HERON-AREA =
+                           (WS-POLY-N * WS-SIDE-VALUE-TBL(1)
+                               * WS-POLY-APOTHEM) / 2
+                       MOVE "YES" TO WS-AREA-COMPUTED
+                   END-IF
+               END-IF
+           END-IF
+           IF AREA-COMPUTED
+               MOVE WS-HERON-AREA TO WS-AREA-DISPLAY
+               MOVE FUNCTION TRIM(WS-AREA-DISPLAY) TO SHAPE-AREA
+           ELSE
+               MOVE SPACES TO SHAPE-AREA
+           END-IF
+       .
+
        COMPUTE-ALL-FIELDS.
            PERFORM CALC-NAME
            PERFORM CALC-HAS-MORE-THAN1-STEP
+           PERFORM VALIDATE-SIDES
+           PERFORM CALC-IS-PENTAGON
+           PERFORM CALC-IS-HEXAGON
+           IF SIDES-VALID = "true"
+               PERFORM CALC-IS-TRIANGLE
+               PERFORM CALC-IS-RECTANGLE
+               PERFORM CALC-IS-RIGHT-TRIANGLE
+               PERFORM CALC-PYTHAGOREAN-THEOREM-HOLDS
+               PERFORM CALC-IS-REGULAR-POLYGON
+               PERFORM CALC-PERIMETER
+               PERFORM CALC-AREA
+           ELSE
+               MOVE "false" TO IS-TRIANGLE
+               MOVE "false" TO IS-RECTANGLE
+               MOVE "false" TO IS-RIGHT-TRIANGLE
+               MOVE "false" TO PYTHAGOREAN-THEOREM-HOLDS
+               MOVE "false" TO IS-REGULAR-POLYGON
+               MOVE SPACES TO PERIMETER
+               MOVE SPACES TO SHAPE-AREA
+           END-IF
        .
        FIND-CONTAINS.
            MOVE "false" TO WS-FIND-RESULT
@@ -76,15 +367,20 @@
            MOVE 1 TO WS-SUBST-OUT-I
            COMPUTE WS-SUBST-INLEN = FUNCTION LENGTH(
                FUNCTION TRIM(WS-SUBST-INPUT))
-*>         For single-char replacement, hardcode length to 1
-           MOVE 1 TO WS-SUBST-OLDLEN
-           MOVE 1 TO WS-SUBST-NEWLEN
+*>         WS-SUBST-OLDLEN/WS-SUBST-NEWLEN are set by the caller, since
+*>         WS-SUBST-OLD/WS-SUBST-NEW may themselves be space characters
+*>         whose length FUNCTION TRIM can't recover.
            PERFORM UNTIL WS-SUBST-I > WS-SUBST-INLEN
-               IF WS-SUBST-INPUT(WS-SUBST-I:1) = WS-SUBST-OLD(1:1)
-                   MOVE WS-SUBST-NEW(1:1)
-                       TO WS-SUBST-OUTPUT(WS-SUBST-OUT-I:1)
-                   ADD 1 TO WS-SUBST-OUT-I
-                   ADD 1 TO WS-SUBST-I
+               IF (WS-SUBST-OLDLEN > 0)
+                   AND (WS-SUBST-I + WS-SUBST-OLDLEN - 1 <= WS-SUBST-INLEN)
+                   AND (WS-SUBST-INPUT(WS-SUBST-I:WS-SUBST-OLDLEN)
+                       = WS-SUBST-OLD(1:WS-SUBST-OLDLEN))
+                   IF WS-SUBST-NEWLEN > 0
+                       MOVE WS-SUBST-NEW(1:WS-SUBST-NEWLEN)
+                           TO WS-SUBST-OUTPUT(WS-SUBST-OUT-I:WS-SUBST-NEWLEN)
+                       ADD WS-SUBST-NEWLEN TO WS-SUBST-OUT-I
+                   END-IF
+                   ADD WS-SUBST-OLDLEN TO WS-SUBST-I
                ELSE
                    MOVE WS-SUBST-INPUT(WS-SUBST-I:1)
                        TO WS-SUBST-OUTPUT(WS-SUBST-OUT-I:1)
