@@ -1,11 +1,14 @@
-       *> ERB Record Layout (GENERATED - DO NOT EDIT)
-       *> COPY "erb_copy" in erb_calc.cbl
-       01 RECORD.
+      *> ERB Record Layout (GENERATED - DO NOT EDIT)
+      *> COPY "erb_copy" in erb_calc.cbl
+       01 SHAPE-RECORD.
 
           02 SHAPE-ID PIC X(500).
-          02 NAME PIC X(500).
+          02 RECORD-DISPLAY-NAME PIC X(500).
+          02 RECORD-NAME PIC X(500).
           02 SIDES PIC X(500).
           02 HOW-MANY-SIDES PIC 9(10).
+          02 RECORD-COUNT-OF-STEPS PIC 9(10).
+          02 RECORD-HAS-MORE-THAN1-STEP PIC X(5).
           02 SUM-OF-INTERNAL-ANGLES PIC X(500).
           02 MAX-ANGLE PIC X(500).
           02 HYPOTENUSE-LENGTH-SQUARED PIC X(500).
@@ -13,4 +16,12 @@
           02 IS-RECTANGLE PIC X(5).
           02 IS-TRIANGLE PIC X(5).
           02 IS-RIGHT-TRIANGLE PIC X(5).
-          02 PYTHAGOREAN-THEOREM-HOLDS PIC X(5).
\ No newline at end of file
+          02 PYTHAGOREAN-THEOREM-HOLDS PIC X(5).
+          02 SIDES-VALID PIC X(5).
+          02 SIDES-VALIDATION-MESSAGE PIC X(200).
+          02 IS-PENTAGON PIC X(5).
+          02 IS-HEXAGON PIC X(5).
+          02 IS-REGULAR-POLYGON PIC X(5).
+          02 PERIMETER PIC X(20).
+          02 SHAPE-AREA PIC X(20).
+          02 RULEBOOK-VERSION PIC X(20).
